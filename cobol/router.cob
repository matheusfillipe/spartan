@@ -0,0 +1,179 @@
+       identification division.
+       program-id. router.
+       author. matheus.
+       date-written. August 8th 2026
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select lsin-range-file assign to "LSINRNG"
+               organization is line sequential
+               file status is ws-range-status.
+       data division.
+       file section.
+       fd  lsin-range-file.
+       copy lsinrng.
+       working-storage section.
+       01 ws-entry-version PIC 9(1) value 1.
+       01 ws-entry-lin PIC A(512).
+       01 ws-entry-lsin PIC 99.
+       01 ws-entry-loutput PIC A(512).
+       01 ws-entry-lsout PIC 9(3).
+       01 ws-hello-version PIC 9(1) value 1.
+       01 ws-hello-lin PIC A(512).
+       01 ws-hello-lsin PIC 99.
+       01 ws-hello-loutput PIC A(512).
+       01 ws-hello-lsout PIC 9(3).
+       01 ws-range-status PIC X(2).
+       01 ws-range-table-loaded PIC X value "N".
+           88 range-table-loaded value "Y".
+       01 ws-range-eof-flag PIC X value "N".
+           88 ws-range-eof value "Y".
+       01 ws-range-table.
+           05 ws-range-entry occurs 20 times
+                   indexed by ws-range-idx.
+               10 ws-range-req-type PIC X(2).
+               10 ws-range-min-lsin PIC 9(3).
+               10 ws-range-max-lsin PIC 9(3).
+       01 ws-range-count PIC 9(3) value zeros.
+       01 ws-lsin-in-range PIC X value "Y".
+           88 lsin-in-range value "Y".
+           88 lsin-out-of-range value "N".
+       linkage section.
+       copy cmnreq.
+       procedure division using cmn-request.
+       main-line.
+           if not range-table-loaded
+               perform load-range-table
+           end-if
+           perform validate-lsin-range
+           if lsin-in-range
+               evaluate true
+                   when cmn-req-entry
+                       perform dispatch-entry
+                   when cmn-req-hellocobol
+                       perform dispatch-hellocobol
+                   when other
+                       display "ROUTER: unknown request type "
+                           cmn-req-type
+                       move 99 to return-code
+               end-evaluate
+           end-if
+           exit program.
+
+       load-range-table.
+      *    Loaded once per run unit so operations can widen or narrow
+      *    the acceptable LSIN window by editing LSINRNG, not the
+      *    CALLed programs.
+           set range-table-loaded to true
+           move zeros to ws-range-count
+           open input lsin-range-file
+           if ws-range-status = "00"
+               move "N" to ws-range-eof-flag
+               perform until ws-range-eof
+                   read lsin-range-file
+                       at end move "Y" to ws-range-eof-flag
+                       not at end perform store-range-entry
+                   end-read
+               end-perform
+               close lsin-range-file
+           else
+      *        No operator-maintained table is not fatal - REQ 007
+      *        falls back to VALIDATE-LSIN-RANGE's own 99 ceiling with
+      *        WS-RANGE-COUNT left at zero - but it should never be
+      *        silent, since a missing/misconfigured LSINRNG otherwise
+      *        disables the entire range-check feature with no trace.
+               display "ROUTER: cannot open LSINRNG, status "
+                   ws-range-status ", no range overrides loaded"
+           end-if.
+
+       store-range-entry.
+      *    WS-RANGE-ENTRY OCCURS 20 times - LSINRNG is operator-
+      *    maintained and meant to grow (req 007/009), so guard the
+      *    table bound here instead of indexing past it.
+           if ws-range-count >= 20
+               display "ROUTER: LSINRNG has more than 20 entries, "
+                   "ignoring " lr-req-type " and any rows after it"
+           else
+               add 1 to ws-range-count
+               set ws-range-idx to ws-range-count
+               move lr-req-type to ws-range-req-type(ws-range-idx)
+               move lr-min-lsin to ws-range-min-lsin(ws-range-idx)
+               if lr-max-lsin > 99
+      *            TR-LSIN (the field actually passed to ENTRY/
+      *            HELLOCOBOL) is PIC 99, max 99. A configured max
+      *            above that can never be reached intact, so cap it
+      *            here rather than let VALIDATE-LSIN-RANGE pass a
+      *            value DISPATCH-ENTRY/DISPATCH-HELLOCOBOL would go
+      *            on to truncate.
+                   display "ROUTER: LSINRNG max " lr-max-lsin
+                       " for " lr-req-type
+                       " exceeds LSIN field width, capping to 99"
+                   move 99 to ws-range-max-lsin(ws-range-idx)
+               else
+                   move lr-max-lsin to ws-range-max-lsin(ws-range-idx)
+               end-if
+           end-if.
+
+       validate-lsin-range.
+      *    Validate the value that will actually reach the called
+      *    program, not the wider CMN-LSIN - a value that passed this
+      *    check used to still get capped to 99 by DISPATCH-ENTRY/
+      *    DISPATCH-HELLOCOBOL afterwards, silently invalidating the
+      *    check. Reject anything that cannot survive that trip before
+      *    even consulting the range table.
+           set lsin-in-range to true
+           if cmn-lsin > 99
+               set lsin-out-of-range to true
+               display "ROUTER: LSIN " cmn-lsin
+                   " exceeds the callee's LSIN field width (max 99), "
+                   "rejecting"
+               move 20 to return-code
+           else
+      *        No table entry for this request type means no
+      *        operations override is configured - fall through to
+      *        the called program's own checks.
+               perform varying ws-range-idx from 1 by 1
+                       until ws-range-idx > ws-range-count
+                   if ws-range-req-type(ws-range-idx) = cmn-req-type
+                       if cmn-lsin < ws-range-min-lsin(ws-range-idx) or
+                           cmn-lsin > ws-range-max-lsin(ws-range-idx)
+                           set lsin-out-of-range to true
+                           display "ROUTER: LSIN " cmn-lsin
+                               " outside configured range for "
+                               cmn-req-type
+                           move 20 to return-code
+                       end-if
+                       set ws-range-idx to ws-range-count
+                   end-if
+               end-perform
+           end-if.
+
+       dispatch-entry.
+      *    ENTRY and HELLOCOBOL both now COPY the shared TRANREQ
+      *    contract (req 009), so this is a straight copy rather than
+      *    the pad/truncate this paragraph needed before that change.
+      *    VALIDATE-LSIN-RANGE already rejected anything over 99
+      *    before MAIN-LINE performs this paragraph, so CMN-LSIN is
+      *    guaranteed to fit TR-LSIN here.
+           move 1 to ws-entry-version
+           move cmn-lin to ws-entry-lin
+           move cmn-lsin to ws-entry-lsin
+           move cmn-loutput to ws-entry-loutput
+           move zeros to ws-entry-lsout
+           call "entry" using ws-entry-version, ws-entry-lin,
+               ws-entry-lsin, ws-entry-loutput, ws-entry-lsout
+           move ws-entry-loutput to cmn-loutput
+           move ws-entry-lsout to cmn-lsout.
+
+       dispatch-hellocobol.
+      *    See DISPATCH-ENTRY - CMN-LSIN is guaranteed <= 99 here.
+           move 1 to ws-hello-version
+           move cmn-lin to ws-hello-lin
+           move cmn-lsin to ws-hello-lsin
+           move cmn-loutput to ws-hello-loutput
+           move zeros to ws-hello-lsout
+           call "hellocobol" using ws-hello-version, ws-hello-lin,
+               ws-hello-lsin, ws-hello-loutput, ws-hello-lsout
+           move ws-hello-loutput to cmn-loutput
+           move ws-hello-lsout to cmn-lsout.
