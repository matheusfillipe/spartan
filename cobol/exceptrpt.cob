@@ -0,0 +1,93 @@
+       identification division.
+       program-id. exceptrpt.
+       author. matheus.
+       date-written. August 8th 2026
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select entry-audit-file assign to "ENTRYAUD"
+               organization is line sequential
+               file status is ws-audit-status.
+           select exception-report assign to "EXCEPTRPT"
+               organization is line sequential
+               file status is ws-report-status.
+       data division.
+       file section.
+       fd  entry-audit-file.
+       copy atrecord.
+       fd  exception-report.
+       copy rptline.
+       working-storage section.
+       01 ws-audit-status PIC X(2).
+       01 ws-report-status PIC X(2).
+       01 ws-audit-opened PIC X value "N".
+           88 audit-file-opened value "Y".
+       01 ws-eof-flag PIC X value "N".
+           88 ws-eof value "Y".
+       01 ws-remainder PIC 9(2).
+       01 ws-record-count PIC 9(7) value zeros.
+       01 ws-exception-count PIC 9(7) value zeros.
+       01 ws-summary-line PIC X(60).
+       procedure division.
+       main-line.
+           display "EXCEPTRPT START"
+           open output exception-report
+           if ws-report-status not = "00"
+               display "EXCEPTRPT: cannot open EXCEPTRPT, status "
+                   ws-report-status
+               move 16 to return-code
+               stop run
+           end-if
+           open input entry-audit-file
+           if ws-audit-status = "00"
+               set audit-file-opened to true
+           else
+      *        No ENTRYAUD yet (e.g. first run of the day before ENTRY
+      *        has executed) is not an error - report zero records
+      *        rather than failing or hanging.
+               display "EXCEPTRPT: ENTRYAUD not available, status "
+                   ws-audit-status ", reporting zero records"
+               move "Y" to ws-eof-flag
+           end-if
+           perform until ws-eof
+               read entry-audit-file
+                   at end move "Y" to ws-eof-flag
+                   not at end perform process-one-record
+               end-read
+           end-perform
+           if audit-file-opened
+               close entry-audit-file
+           end-if
+           initialize ws-summary-line
+           string "Records read: " ws-record-count
+               " Exceptions found: " ws-exception-count
+               delimited by size into ws-summary-line
+           display ws-summary-line
+           write rpt-line from ws-summary-line
+           if ws-report-status not = "00"
+               display "EXCEPTRPT: write failed, status "
+                   ws-report-status
+               move 16 to return-code
+           end-if
+           close exception-report
+           display "EXCEPTRPT END"
+           stop run.
+
+       process-one-record.
+           add 1 to ws-record-count
+           compute ws-remainder = function mod(at-lsin, 10)
+           if ws-remainder not = 0
+               add 1 to ws-exception-count
+               initialize rpt-line
+               move at-timestamp to rpt-timestamp
+               move at-lsin to rpt-lsin
+               move ws-remainder to rpt-remainder
+               move at-lin-data to rpt-lin-data
+               write rpt-line
+               if ws-report-status not = "00"
+                   display "EXCEPTRPT: write failed, status "
+                       ws-report-status
+                   move 16 to return-code
+               end-if
+           end-if.
