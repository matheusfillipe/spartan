@@ -4,26 +4,192 @@
        date-written. December 7th 2021
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           select entry-audit-file assign to "ENTRYAUD"
+               organization is line sequential
+               file status is ws-audit-status.
+           select entry-feed-file assign to "ENTRYFEED"
+               organization is line sequential
+               file status is ws-feed-status.
        data division.
        file section.
+       fd  entry-audit-file.
+       copy atrecord.
+       fd  entry-feed-file.
+       01 ef-loutput PIC A(512).
        working-storage section.
        01 ws-comp PIC 9(4)V99.
+       01 ws-timestamp PIC X(26).
+       01 ws-audit-status PIC X(2).
+       01 ws-output-size PIC 9(3).
+       01 ws-lsin-valid PIC X value "Y".
+           88 lsin-is-valid value "Y".
+           88 lsin-overruns-lin value "N".
+       01 ws-feed-status PIC X(2).
+       01 ws-feed-state PIC X value "U".
+           88 feed-not-tried value "U".
+           88 feed-is-open value "O".
+           88 feed-unavailable value "X".
+       01 ws-feed-skip-env PIC X(9).
+       01 ws-feed-skip-count PIC 9(9) value zeros.
+       01 ws-feed-skip-idx PIC 9(9).
+       01 ws-version-valid PIC X value "Y".
+           88 version-is-valid value "Y".
+           88 version-is-invalid value "N".
        linkage section.
-       01 lin PIC A(99).
-       01 lsin PIC 9(2) value NULLS.
-       01 loutput PIC A(512) value NULLS.
-       procedure division using lin, lsin, loutput.
+       copy tranreq.
+       procedure division using tr-version, tr-lin, tr-lsin, tr-loutput,
+           tr-lsout.
+       main-line.
+           perform validate-version
+           if version-is-invalid
+      *        Still log this call (req 000 wants every ENTRY call
+      *        auditable, and a version mismatch is exactly the kind
+      *        of "something looks wrong" case worth pulling up later)
+      *        but skip the fields that depend on a contract we don't
+      *        recognize - TR-LSIN/TR-LIN haven't been validated
+      *        against each other, and TR-LOUTPUT was never fetched.
+               move zeros to ws-comp
+               set lsin-overruns-lin to true
+               move spaces to tr-loutput
+               move zeros to tr-lsout
+               perform write-audit-record
+               exit program
+           end-if
+           perform validate-lsin
            display " "
            display "COBOL START"
-           display "Length: " lsin
-           compute ws-comp = lsin/10.
+           display "Length: " tr-lsin
+           compute ws-comp = tr-lsin/10.
            display "Divided by 10: " ws-comp
-           display "String: " lin(1:lsin)
-           display "Say something: " with no advancing
-           accept loutput
-      *    move function length(function trim(ws-output trailing)) to
-      *    ws-output-size.
-      *    move ws-output-size to lsout.
-      *    display "Your input length is: " lsout
+           if lsin-is-valid
+               display "String: " tr-lin(1:tr-lsin)
+           else
+               display "String: *** LSIN exceeds LIN, skipped ***"
+           end-if
+           perform get-loutput
+           move function length(function trim(tr-loutput trailing))
+               to ws-output-size
+           move ws-output-size to tr-lsout
+           display "Your input length is: " tr-lsout
+           perform write-audit-record
            display "COBOL END"
            exit program.
+
+       get-loutput.
+      *    LOUTPUT may already arrive pre-filled by the caller (the
+      *    router, for instance). Otherwise prefer an upstream feed
+      *    file over blocking on the console, so batch runs of ENTRY
+      *    never wait on an operator that isn't there.
+           if tr-loutput not = spaces
+               continue
+           else
+               if feed-not-tried
+                   open input entry-feed-file
+                   if ws-feed-status = "00"
+                       set feed-is-open to true
+                       perform skip-entry-feed-records
+                   else
+                       set feed-unavailable to true
+                   end-if
+               end-if
+               if feed-is-open
+                   read entry-feed-file
+                       at end
+                           set feed-unavailable to true
+                           close entry-feed-file
+                           perform accept-loutput-interactive
+                       not at end
+                           move ef-loutput to tr-loutput
+                   end-read
+               else
+                   perform accept-loutput-interactive
+               end-if
+           end-if.
+
+       accept-loutput-interactive.
+           display "Say something: " with no advancing
+           accept tr-loutput.
+
+       skip-entry-feed-records.
+      *    ENTRYBATCH's checkpoint/restart tells us how many ENTRYFEED
+      *    lines were already consumed by a prior (crashed) run, via
+      *    ENTRYFEED_SKIP, since the feed file itself has no memory of
+      *    where a previous process left off. Fast-forward past them
+      *    before the first real read so record N keeps pairing with
+      *    the same feed line it would have without the restart.
+           accept ws-feed-skip-env from environment "ENTRYFEED_SKIP"
+           if ws-feed-skip-env is numeric
+               move ws-feed-skip-env to ws-feed-skip-count
+           else
+               move zeros to ws-feed-skip-count
+           end-if
+           perform varying ws-feed-skip-idx from 1 by 1
+                   until ws-feed-skip-idx > ws-feed-skip-count
+                       or not feed-is-open
+               read entry-feed-file
+                   at end
+                       set feed-unavailable to true
+                       close entry-feed-file
+                   not at end
+                       continue
+               end-read
+           end-perform.
+
+       validate-version.
+           set version-is-valid to true
+           if tr-version not = 1
+               set version-is-invalid to true
+               move 40 to return-code
+               display "ERROR: unsupported TR-VERSION " tr-version
+           end-if.
+
+       validate-lsin.
+      *    TR-LIN is declared PIC A(512) and TR-LSIN PIC 99 (TRANREQ,
+      *    req 009), so TR-LSIN can never exceed TR-LIN's declared
+      *    size - that comparison would be permanently unreachable.
+      *    Validate against the actual populated (trailing-space-
+      *    trimmed) content instead, so a caller that only fills part
+      *    of the buffer but claims a longer LSIN still gets caught.
+           set lsin-is-valid to true
+           if tr-lsin > function length(function trim(tr-lin trailing))
+               set lsin-overruns-lin to true
+               move 16 to return-code
+               display "ERROR: LSIN " tr-lsin
+                   " exceeds populated LIN length "
+                   function length(function trim(tr-lin trailing))
+           end-if.
+
+       write-audit-record.
+           move function current-date to ws-timestamp
+           open extend entry-audit-file
+           if ws-audit-status = "35"
+               open output entry-audit-file
+           end-if
+           if ws-audit-status not = "00"
+               display "ENTRY: cannot open ENTRYAUD, status "
+                   ws-audit-status
+               if return-code = 0
+                   move 32 to return-code
+               end-if
+           else
+               move ws-timestamp to at-timestamp
+               if lsin-is-valid
+                   move tr-lin(1:tr-lsin) to at-lin-data
+               else
+                   move spaces to at-lin-data
+               end-if
+               move tr-lsin to at-lsin
+               move ws-comp to at-ws-comp
+               move tr-loutput to at-loutput
+               write at-record
+               if ws-audit-status not = "00"
+                   display "ENTRY: cannot write ENTRYAUD, status "
+                       ws-audit-status
+                   if return-code = 0
+                       move 32 to return-code
+                   end-if
+               end-if
+               close entry-audit-file
+           end-if.
