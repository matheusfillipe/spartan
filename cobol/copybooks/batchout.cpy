@@ -0,0 +1,9 @@
+      *    ENTRY batch driver output result record.
+       01 batch-out-record.
+           05 bo-status            PIC X(2).
+               88 bo-status-ok        value "OK".
+               88 bo-status-rejected  value "ER".
+           05 bo-lin              PIC A(99).
+           05 bo-lsin             PIC 9(2).
+           05 bo-loutput          PIC A(512).
+           05 bo-lsout            PIC 9(3).
