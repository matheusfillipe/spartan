@@ -0,0 +1,10 @@
+      *    ENTRYBATCH checkpoint record - last input record number that
+      *    was fully processed and written to the output file, plus how
+      *    many ENTRYFEED lines have been consumed so far. ENTRYFEED has
+      *    no memory of its own read position across runs, and not every
+      *    input record consumes a feed line (ROUTER-rejected records
+      *    never reach ENTRY's feed read) - so the feed position has to
+      *    be tracked and restored independently of the record number.
+       01 ckpt-record.
+           05 ckpt-record-number  PIC 9(9).
+           05 ckpt-feed-consumed  PIC 9(9).
