@@ -0,0 +1,8 @@
+      *    ENTRY transaction audit record layout.
+      *    Written once per ENTRY invocation to the audit trail file.
+       01 at-record.
+           05 at-timestamp        PIC X(26).
+           05 at-lin-data         PIC A(99).
+           05 at-lsin             PIC 9(2).
+           05 at-ws-comp          PIC 9(4)V99.
+           05 at-loutput          PIC A(512).
