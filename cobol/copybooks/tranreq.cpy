@@ -0,0 +1,13 @@
+      *    Versioned shared request/response layout for transaction
+      *    programs. New programs should COPY this into LINKAGE SECTION
+      *    instead of hand-rolling their own one-off LIN/LSIN/LOUTPUT/
+      *    LSOUT sizes - sized at HELLOCOBOL's wider A(512) LIN so it
+      *    fits every transaction type in this suite. Programs that
+      *    want to keep their existing field names (ENTRY, HELLOCOBOL)
+      *    just COPY it directly and reference TR-LIN/TR-LSIN/
+      *    TR-LOUTPUT/TR-LSOUT.
+       01 tr-version PIC 9(1) value 1.
+       01 tr-lin PIC A(512).
+       01 tr-lsin PIC 99.
+       01 tr-loutput PIC A(512) value NULLS.
+       01 tr-lsout PIC 9(3) value zeros.
