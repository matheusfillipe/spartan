@@ -0,0 +1,4 @@
+      *    ENTRY batch driver input transaction record.
+       01 batch-in-record.
+           05 bi-lin              PIC A(99).
+           05 bi-lsin             PIC 9(2).
