@@ -0,0 +1,6 @@
+      *    Reference record: valid LSIN range for one transaction type.
+      *    Maintained by operations independently of the CALLed program.
+       01 lsin-range-record.
+           05 lr-req-type         PIC X(2).
+           05 lr-min-lsin         PIC 9(3).
+           05 lr-max-lsin         PIC 9(3).
