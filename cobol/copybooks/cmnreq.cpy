@@ -0,0 +1,10 @@
+      *    Common transaction request/response record used by ROUTER to
+      *    dispatch to whichever CALLed program handles CMN-REQ-TYPE.
+       01 cmn-request.
+           05 cmn-req-type        PIC X(2).
+               88 cmn-req-entry      value "EN".
+               88 cmn-req-hellocobol value "HC".
+           05 cmn-lin             PIC A(512).
+           05 cmn-lsin            PIC 9(3).
+           05 cmn-loutput         PIC A(512).
+           05 cmn-lsout           PIC 9(3).
