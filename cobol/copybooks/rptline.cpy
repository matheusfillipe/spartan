@@ -0,0 +1,15 @@
+      *    EXCEPTRPT output line - one line per WS-COMP truncation.
+      *    The three spacer fields are given distinct names rather than
+      *    all being called FILLER - repeating the bare FILLER name
+      *    more than once in the same record confuses this compiler's
+      *    symbol table and makes every WRITE of this record fail with
+      *    file status 71 (bad character), even though the data itself
+      *    is plain printable text.
+       01 rpt-line.
+           05 rpt-timestamp       PIC X(26).
+           05 rpt-filler1         PIC X(2) value spaces.
+           05 rpt-lsin            PIC 9(2).
+           05 rpt-filler2         PIC X(2) value spaces.
+           05 rpt-remainder       PIC 9(2).
+           05 rpt-filler3         PIC X(2) value spaces.
+           05 rpt-lin-data        PIC A(99).
