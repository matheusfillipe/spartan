@@ -0,0 +1,282 @@
+       identification division.
+       program-id. entrybatch.
+       author. matheus.
+       date-written. August 8th 2026
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select batch-in-file assign to "ENTRYIN"
+               organization is line sequential
+               file status is ws-in-status.
+           select batch-out-file assign to "ENTRYOUT"
+               organization is line sequential
+               file status is ws-out-status.
+           select checkpoint-file assign to "ENTRYCKPT"
+               organization is line sequential
+               file status is ws-ckpt-status.
+           select entry-feed-file assign to "ENTRYFEED"
+               organization is line sequential
+               file status is ws-feed-status.
+       data division.
+       file section.
+       fd  batch-in-file.
+       copy batchin.
+       fd  batch-out-file.
+       copy batchout.
+       fd  checkpoint-file.
+       copy chkptrec.
+       fd  entry-feed-file.
+       01 ef-probe-record PIC A(512).
+       working-storage section.
+       01 ws-in-status PIC X(2).
+       01 ws-out-status PIC X(2).
+       01 ws-ckpt-status PIC X(2).
+       01 ws-feed-status PIC X(2).
+       01 ws-eof-flag PIC X value "N".
+           88 ws-eof value "Y".
+       copy cmnreq.
+       01 ws-record-number PIC 9(9) value zeros.
+       01 ws-restart-point PIC 9(9) value zeros.
+       01 ws-checkpoint-interval PIC 9(5) value zeros.
+       01 ws-checkpoint-interval-env PIC X(5).
+       01 ws-router-return-code PIC 9(3) value zeros.
+       01 ws-reject-count PIC 9(7) value zeros.
+       01 ws-feed-total-lines PIC 9(9) value zeros.
+       01 ws-feed-consumed-count PIC 9(9) value zeros.
+       01 ws-feed-skip-out PIC 9(9).
+       procedure division.
+       main-line.
+           display "ENTRYBATCH START"
+           perform set-checkpoint-interval
+           perform check-entry-feed
+           perform load-checkpoint
+           perform set-entry-feed-skip
+           open input batch-in-file
+           if ws-in-status not = "00"
+               display "ENTRYBATCH: cannot open ENTRYIN, status "
+                   ws-in-status
+               move 16 to return-code
+               stop run
+           end-if
+           if ws-restart-point > 0
+               open extend batch-out-file
+               display "ENTRYBATCH resuming after record "
+                   ws-restart-point
+           else
+               open output batch-out-file
+           end-if
+           if ws-out-status not = "00"
+               display "ENTRYBATCH: cannot open ENTRYOUT, status "
+                   ws-out-status
+               close batch-in-file
+               move 16 to return-code
+               stop run
+           end-if
+           perform until ws-eof
+               read batch-in-file
+                   at end move "Y" to ws-eof-flag
+                   not at end perform process-one-record
+               end-read
+           end-perform
+           close batch-in-file
+           close batch-out-file
+           perform clear-checkpoint
+           if ws-reject-count > 0
+               display "ENTRYBATCH: " ws-reject-count
+                   " record(s) rejected by ROUTER, see ENTRYOUT "
+                   "status column"
+               if return-code = 0
+                   move 8 to return-code
+               end-if
+           end-if
+           display "ENTRYBATCH END"
+           stop run.
+
+       set-checkpoint-interval.
+           accept ws-checkpoint-interval-env
+               from environment "ENTRYBATCH_CKPT_INTERVAL"
+           move ws-checkpoint-interval-env to ws-checkpoint-interval
+           if ws-checkpoint-interval = zeros
+               move 50 to ws-checkpoint-interval
+           end-if.
+
+       check-entry-feed.
+      *    ENTRYBATCH exists so nobody has to watch an unattended run
+      *    (req 001/006). Without an ENTRYFEED, ENTRY's own
+      *    GET-LOUTPUT falls back to ACCEPT, which either blanks
+      *    LOUTPUT on every single record (stdin redirected from
+      *    /dev/null, the realistic cron case) or blocks forever on
+      *    the first record (a terminal is attached) - both defeat
+      *    the point of this program, so fail fast here instead of
+      *    letting every record silently degrade or hang.
+      *    Also count the lines up front: PROCESS-ONE-RECORD compares
+      *    this against WS-FEED-CONSUMED-COUNT before every call to
+      *    ROUTER, so a feed that runs dry mid-batch stops the run
+      *    instead of letting ENTRY fall back to ACCEPT per record.
+           open input entry-feed-file
+           if ws-feed-status = "00"
+               move zeros to ws-feed-total-lines
+               move "N" to ws-eof-flag
+               perform until ws-eof
+                   read entry-feed-file
+                       at end move "Y" to ws-eof-flag
+                       not at end add 1 to ws-feed-total-lines
+                   end-read
+               end-perform
+               move "N" to ws-eof-flag
+               close entry-feed-file
+           else
+               display "ENTRYBATCH: cannot open ENTRYFEED, status "
+                   ws-feed-status
+               move 16 to return-code
+               stop run
+           end-if.
+
+       load-checkpoint.
+           open input checkpoint-file
+           if ws-ckpt-status = "00"
+               read checkpoint-file
+                   at end
+                       move zeros to ws-restart-point
+                       move zeros to ws-feed-consumed-count
+                   not at end
+                       move ckpt-record-number to ws-restart-point
+                       move ckpt-feed-consumed to ws-feed-consumed-count
+               end-read
+               close checkpoint-file
+           else
+               move zeros to ws-restart-point
+               move zeros to ws-feed-consumed-count
+           end-if.
+
+       set-entry-feed-skip.
+      *    ENTRYFEED has no memory of where a previous (crashed) run
+      *    left off - tell ENTRY how many lines to fast-forward past
+      *    on its first open so record N still pairs with the feed
+      *    line it would have gotten in an uninterrupted run.
+           move ws-feed-consumed-count to ws-feed-skip-out
+           display "ENTRYFEED_SKIP" upon environment-name
+           display ws-feed-skip-out upon environment-value.
+
+       process-one-record.
+           add 1 to ws-record-number
+           if ws-record-number > ws-restart-point
+               if ws-feed-consumed-count >= ws-feed-total-lines
+                   perform abend-feed-exhausted
+               end-if
+      *        Route through ROUTER, not straight to ENTRY, so the
+      *        LSINRNG range guard (req 007) applies uniformly to
+      *        unattended batch records the same way it does to
+      *        interactive/router-fronted calls.
+               move "EN" to cmn-req-type
+               move bi-lin to cmn-lin
+               move bi-lsin to cmn-lsin
+               move spaces to cmn-loutput
+               move zeros to cmn-lsout
+               call "router" using cmn-request
+               move return-code to ws-router-return-code
+               move cmn-lin(1:99) to bo-lin
+               move bi-lsin to bo-lsin
+               if ws-router-return-code not = 0
+      *            ROUTER rejected this record (range or LIN-overrun
+      *            guard) - mark it instead of writing a normal-
+      *            looking row with a blank LOUTPUT, and keep going so
+      *            one bad record doesn't stop the whole unattended
+      *            run; WS-REJECT-COUNT surfaces the problem in the
+      *            job's own final RETURN-CODE.
+                   set bo-status-rejected to true
+                   move spaces to bo-loutput
+                   move zeros to bo-lsout
+                   add 1 to ws-reject-count
+                   display "ENTRYBATCH: record " ws-record-number
+                       " rejected by ROUTER, return-code "
+                       ws-router-return-code
+               else
+      *            An accepted record is the only kind that reaches
+      *            ENTRY's GET-LOUTPUT, so it is the only kind that
+      *            consumes one ENTRYFEED line - keep this count in
+      *            step with ENTRY's own read position.
+                   set bo-status-ok to true
+                   move cmn-loutput to bo-loutput
+                   move cmn-lsout to bo-lsout
+                   add 1 to ws-feed-consumed-count
+               end-if
+               write batch-out-record
+               if ws-out-status not = "00"
+                   display "ENTRYBATCH: cannot write ENTRYOUT, status "
+                       ws-out-status " for record " ws-record-number
+                   if return-code = 0
+                       move 12 to return-code
+                   end-if
+               end-if
+               if function mod(ws-record-number ws-checkpoint-interval)
+                       = 0
+                   perform write-checkpoint
+               end-if
+           end-if.
+
+       abend-feed-exhausted.
+      *    WS-FEED-TOTAL-LINES (counted once at startup) would be fully
+      *    consumed by this record if it turns out to be accepted -
+      *    letting ENTRY attempt that read would silently fall back to
+      *    ACCEPT (blank LOUTPUT or a hang), exactly what ENTRYFEED
+      *    exists to prevent in an unattended run. Stop instead of
+      *    letting that happen, and checkpoint what was genuinely
+      *    completed so a corrected ENTRYFEED can resume cleanly.
+           display "ENTRYBATCH: ENTRYFEED exhausted before record "
+               ws-record-number ", stopping run"
+           compute ckpt-record-number = ws-record-number - 1
+           move ws-feed-consumed-count to ckpt-feed-consumed
+           perform checkpoint-open-and-write
+           close batch-in-file
+           close batch-out-file
+           if return-code = 0
+               move 16 to return-code
+           end-if
+           stop run.
+
+       write-checkpoint.
+           move ws-record-number to ckpt-record-number
+           move ws-feed-consumed-count to ckpt-feed-consumed
+           perform checkpoint-open-and-write.
+
+      *    Shared by WRITE-CHECKPOINT (periodic, mid-run) and
+      *    ABEND-FEED-EXHAUSTED (the last checkpoint before a fatal
+      *    stop) - both populate CKPT-RECORD first and call this.
+      *    If ENTRYCKPT can't be opened or written (permissions, disk
+      *    full, pointed at a directory), a later restart would have
+      *    no reliable resume point even though the run "checkpointed"
+      *    without complaint - surface that here instead of letting it
+      *    pass silently, mirroring the ENTRYAUD write fix in entry.cob.
+       checkpoint-open-and-write.
+           open output checkpoint-file
+           if ws-ckpt-status not = "00"
+               display "ENTRYBATCH: cannot open ENTRYCKPT, status "
+                   ws-ckpt-status
+               if return-code = 0
+                   move 24 to return-code
+               end-if
+           else
+               write ckpt-record
+               if ws-ckpt-status not = "00"
+                   display "ENTRYBATCH: cannot write ENTRYCKPT, status "
+                       ws-ckpt-status
+                   if return-code = 0
+                       move 24 to return-code
+                   end-if
+               end-if
+               close checkpoint-file
+           end-if.
+
+       clear-checkpoint.
+           open output checkpoint-file
+           if ws-ckpt-status not = "00"
+               display "ENTRYBATCH: cannot clear ENTRYCKPT, status "
+                   ws-ckpt-status
+               if return-code = 0
+                   move 24 to return-code
+               end-if
+           else
+               close checkpoint-file
+           end-if.
