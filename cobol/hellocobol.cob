@@ -8,21 +8,63 @@
        file section.
        working-storage section.
        01 ws-comp PIC 9(4)V99.
+       01 ws-output-size PIC 9(3).
+       01 ws-lsin-valid PIC X value "Y".
+           88 lsin-is-valid value "Y".
+           88 lsin-overruns-lin value "N".
+       01 ws-version-valid PIC X value "Y".
+           88 version-is-valid value "Y".
+           88 version-is-invalid value "N".
        linkage section.
-       01 lin PIC A(512).
-       01 lsin PIC 99.
-       01 loutput PIC A(512) value NULLS.
-       procedure division using lin, lsin, loutput.
+       copy tranreq.
+       procedure division using tr-version, tr-lin, tr-lsin, tr-loutput,
+           tr-lsout.
+       main-line.
+           perform validate-version
+           if version-is-invalid
+               exit program
+           end-if
+           perform validate-lsin
            display " "
            display "COBOL START"
-           display "Length: " lsin
-           compute ws-comp = lsin/10.
+           display "Length: " tr-lsin
+           compute ws-comp = tr-lsin/10.
            display "Divided by 10: " ws-comp
-           display "String: " lin(1:lsin)
+           if lsin-is-valid
+               display "String: " tr-lin(1:tr-lsin)
+           else
+               display "String: *** LSIN exceeds LIN, skipped ***"
+           end-if
       *    display "Say something: " with no advancing
-      *    accept loutput
+      *    accept tr-loutput
 
-           move "Hello from cobol" to loutput
+           move "Hello from cobol" to tr-loutput
+           move function length(function trim(tr-loutput trailing))
+               to ws-output-size
+           move ws-output-size to tr-lsout
            display "COBOL END"
            exit program.
 
+       validate-version.
+           set version-is-valid to true
+           if tr-version not = 1
+               set version-is-invalid to true
+               move 40 to return-code
+               display "ERROR: unsupported TR-VERSION " tr-version
+           end-if.
+
+       validate-lsin.
+      *    TR-LIN is declared PIC A(512) and TR-LSIN PIC 99 (TRANREQ,
+      *    req 009), so TR-LSIN can never exceed TR-LIN's declared
+      *    size - that comparison would be permanently unreachable.
+      *    Validate against the actual populated (trailing-space-
+      *    trimmed) content instead, so a caller that only fills part
+      *    of the buffer but claims a longer LSIN still gets caught.
+           set lsin-is-valid to true
+           if tr-lsin > function length(function trim(tr-lin trailing))
+               set lsin-overruns-lin to true
+               move 16 to return-code
+               display "ERROR: LSIN " tr-lsin
+                   " exceeds populated LIN length "
+                   function length(function trim(tr-lin trailing))
+           end-if.
